@@ -0,0 +1,247 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BATCHLOAD.
+000030 AUTHOR. REGISTRAR SYSTEMS GROUP.
+000040 INSTALLATION. REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*--------------------------------------------------------------
+000080*    MODIFICATION HISTORY
+000090*    DATE        INIT  DESCRIPTION
+000100*    2026-08-08  JR    Original batch enrollment loader.
+000110*--------------------------------------------------------------
+000120*    This program drives the same add logic as ADDSTUDENT in
+000130*    the interactive program, but pulls its input from a
+000140*    pre-punched transaction file instead of the terminal.  A
+000150*    checkpoint record is rewritten after every transaction so
+000160*    a rerun of this job resumes after the last one processed
+000170*    rather than starting the whole cohort over.
+000180*--------------------------------------------------------------
+000190
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS SM-SNUM
+000270         FILE STATUS IS WS-STUDENT-STATUS.
+000280
+000290     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-AUDIT-STATUS.
+000320
+000330     SELECT TRANSACTION-FILE ASSIGN TO "STUDTRAN"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-TRANS-STATUS.
+000360
+000370     SELECT CHECKPOINT-FILE ASSIGN TO "STUDCKPT"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-CKPT-STATUS.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430     FD  STUDENT-MASTER.
+000440         COPY "stumast.cpy".
+000450
+000460     FD  AUDIT-LOG.
+000470         COPY "audrec.cpy".
+000480
+000490     FD  TRANSACTION-FILE.
+000500     01  TRANS-RECORD.
+000510         05  TR-SNUM                PIC X(10).
+000520         05  TR-SURNAME              PIC X(20).
+000530         05  TR-FIRSTNAME            PIC X(30).
+000540
+000550     FD  CHECKPOINT-FILE.
+000560     01  CHECKPOINT-RECORD.
+000570         05  CK-RECORDS-READ         PIC 9(07).
+000580
+000590 WORKING-STORAGE SECTION.
+000600     77  WS-STUDENT-STATUS           PIC X(02).
+000610     77  WS-AUDIT-STATUS             PIC X(02).
+000620     77  WS-TRANS-STATUS             PIC X(02).
+000630     77  WS-CKPT-STATUS              PIC X(02).
+000640     77  WS-EOF-SWITCH               PIC X(01).
+000650     77  WS-VALID-SWITCH             PIC X(01).
+000660     77  WS-RECORDS-READ             PIC 9(07) VALUE 0.
+000670     77  WS-RECORDS-DONE             PIC 9(07) VALUE 0.
+000680     77  WS-RECORDS-REJECTED         PIC 9(07) VALUE 0.
+000690     77  WS-SKIP-COUNT               PIC 9(07) VALUE 0.
+000695     77  WS-SNUM-LEN                 PIC 9(02) VALUE 0.
+000697     77  WS-ABORT-SWITCH             PIC X(01) VALUE "N".
+000700
+000710 PROCEDURE DIVISION.
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000735     IF WS-ABORT-SWITCH = "N"
+000740      PERFORM 2000-SKIP-COMMITTED THRU 2000-EXIT
+000750      PERFORM 3000-PROCESS-TRANSACTIONS THRU 3000-EXIT
+000760          UNTIL WS-EOF-SWITCH = "Y"
+000765     END-IF.
+000770     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000780     STOP RUN.
+000790
+000800*--------------------------------------------------------------
+000810*    1000-INITIALIZE -- open the masters, the transaction file,
+000820*    and find out how far a prior run of this job got
+000830*--------------------------------------------------------------
+000840 1000-INITIALIZE.
+000850     OPEN I-O STUDENT-MASTER.
+000860     IF WS-STUDENT-STATUS = "35"
+000870      OPEN OUTPUT STUDENT-MASTER
+000880      CLOSE STUDENT-MASTER
+000890      OPEN I-O STUDENT-MASTER
+000900     END-IF.
+000910     OPEN EXTEND AUDIT-LOG.
+000920     IF WS-AUDIT-STATUS NOT = "00"
+000930      OPEN OUTPUT AUDIT-LOG
+000940     END-IF.
+000950     OPEN INPUT TRANSACTION-FILE.
+000955     IF WS-TRANS-STATUS NOT = "00"
+000956      DISPLAY "ERROR! No transaction file on file."
+000957      MOVE "Y" TO WS-ABORT-SWITCH
+000958     END-IF.
+000960     MOVE 0 TO WS-SKIP-COUNT.
+000970     OPEN INPUT CHECKPOINT-FILE.
+000980     IF WS-CKPT-STATUS = "00"
+000990      READ CHECKPOINT-FILE
+001000       AT END
+001010        CONTINUE
+001020       NOT AT END
+001030        MOVE CK-RECORDS-READ TO WS-SKIP-COUNT
+001040      END-READ
+001050      CLOSE CHECKPOINT-FILE
+001060     END-IF.
+001070     MOVE WS-SKIP-COUNT TO WS-RECORDS-READ.
+001080     MOVE "N" TO WS-EOF-SWITCH.
+001090 1000-EXIT.
+001100     EXIT.
+001110
+001120*--------------------------------------------------------------
+001130*    2000-SKIP-COMMITTED -- fast-forward past every transaction
+001140*    a previous run already checkpointed past
+001150*--------------------------------------------------------------
+001160 2000-SKIP-COMMITTED.
+001170     IF WS-SKIP-COUNT NOT = 0
+001180      PERFORM 2100-SKIP-ONE THRU 2100-EXIT
+001190          WS-SKIP-COUNT TIMES
+001200     END-IF.
+001210 2000-EXIT.
+001220     EXIT.
+001230
+001240 2100-SKIP-ONE.
+001250     READ TRANSACTION-FILE
+001260      AT END
+001270       MOVE "Y" TO WS-EOF-SWITCH
+001280     END-READ.
+001290 2100-EXIT.
+001300     EXIT.
+001310
+001320*--------------------------------------------------------------
+001330*    3000-PROCESS-TRANSACTIONS -- one transaction record drives
+001340*    the same validate-then-write logic as ADDSTUDENT
+001350*--------------------------------------------------------------
+001360 3000-PROCESS-TRANSACTIONS.
+001370     READ TRANSACTION-FILE
+001380      AT END
+001390       MOVE "Y" TO WS-EOF-SWITCH
+001400      NOT AT END
+001410       ADD 1 TO WS-RECORDS-READ
+001420       PERFORM 3100-VALIDATE-TRANSACTION THRU 3100-EXIT
+001430       IF WS-VALID-SWITCH = "Y"
+001440        PERFORM 3200-ADD-STUDENT THRU 3200-EXIT
+001450       ELSE
+001460        ADD 1 TO WS-RECORDS-REJECTED
+001470       END-IF
+001480       PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+001490     END-READ.
+001500 3000-EXIT.
+001510     EXIT.
+001520
+001530 3100-VALIDATE-TRANSACTION.
+001540     MOVE "N" TO WS-VALID-SWITCH.
+001550     IF TR-SNUM = SPACES
+001560      DISPLAY "ERROR! Blank student number rejected!"
+001570     ELSE
+001575      MOVE FUNCTION LENGTH(FUNCTION TRIM(TR-SNUM, TRAILING))
+001576          TO WS-SNUM-LEN
+001580      IF TR-SNUM(1:WS-SNUM-LEN) NOT NUMERIC
+001590       DISPLAY "ERROR! Non-numeric student number: " TR-SNUM
+001600      ELSE
+001610       MOVE TR-SNUM TO SM-SNUM
+001620       READ STUDENT-MASTER
+001630        INVALID KEY
+001640         MOVE "Y" TO WS-VALID-SWITCH
+001650        NOT INVALID KEY
+001660         DISPLAY "ERROR! Duplicate student number: " TR-SNUM
+001670       END-READ
+001680      END-IF
+001690     END-IF.
+001700 3100-EXIT.
+001710     EXIT.
+001720
+001730 3200-ADD-STUDENT.
+001740     MOVE TR-SNUM      TO SM-SNUM.
+001750     MOVE TR-SURNAME    TO SM-SURNAME.
+001760     MOVE TR-FIRSTNAME  TO SM-FIRSTNAME.
+001770     MOVE 0 TO SM-NUM-SUBJECTS.
+001780     WRITE STUDENT-MASTER-RECORD
+001790      INVALID KEY
+001800       DISPLAY "ERROR! Could not save student: " TR-SNUM
+001810       ADD 1 TO WS-RECORDS-REJECTED
+001820      NOT INVALID KEY
+001830       ADD 1 TO WS-RECORDS-DONE
+001840       MOVE "BATCH-ADD" TO AL-OPERATION
+001850       MOVE SM-SNUM      TO AL-SNUM
+001860       MOVE "SNUM"       TO AL-FIELD
+001870       MOVE SPACES       TO AL-OLD-VALUE
+001880       MOVE SM-SNUM      TO AL-NEW-VALUE
+001890       PERFORM 5000-WRITE-AUDIT THRU 5000-EXIT
+001900     END-WRITE.
+001910 3200-EXIT.
+001920     EXIT.
+001930
+001940*--------------------------------------------------------------
+001950*    4000-WRITE-CHECKPOINT -- rewrite the checkpoint record so
+001960*    the next run knows how many transactions have been read
+001970*--------------------------------------------------------------
+001980 4000-WRITE-CHECKPOINT.
+001990     OPEN OUTPUT CHECKPOINT-FILE.
+002000     MOVE WS-RECORDS-READ TO CK-RECORDS-READ.
+002010     WRITE CHECKPOINT-RECORD.
+002020     CLOSE CHECKPOINT-FILE.
+002030 4000-EXIT.
+002040     EXIT.
+002050
+002060 5000-WRITE-AUDIT.
+002070     ACCEPT AL-DATE FROM DATE YYYYMMDD.
+002080     ACCEPT AL-TIME FROM TIME.
+002090     WRITE AUDIT-LOG-RECORD.
+002100 5000-EXIT.
+002110     EXIT.
+002120
+002130*--------------------------------------------------------------
+002140*    9000-TERMINATE -- close up and report the run totals
+002150*--------------------------------------------------------------
+002160 9000-TERMINATE.
+002170     CLOSE STUDENT-MASTER AUDIT-LOG TRANSACTION-FILE.
+002175     IF WS-ABORT-SWITCH = "N"
+002176      PERFORM 9010-RESET-CHECKPOINT THRU 9010-EXIT
+002177     END-IF.
+002180     DISPLAY "Transactions read: " WS-RECORDS-READ.
+002190     DISPLAY "Students added: " WS-RECORDS-DONE.
+002200     DISPLAY "Rejected: " WS-RECORDS-REJECTED.
+002210 9000-EXIT.
+002220     EXIT.
+002225
+002226*--------------------------------------------------------------
+002227*    9010-RESET-CHECKPOINT -- the run made it through the whole
+002228*    transaction file, so clear the checkpoint back to empty;
+002229*    otherwise the next term's STUDTRAN would have its opening
+002230*    records silently skipped by 2000-SKIP-COMMITTED
+002231*--------------------------------------------------------------
+002232 9010-RESET-CHECKPOINT.
+002233     OPEN OUTPUT CHECKPOINT-FILE.
+002234     CLOSE CHECKPOINT-FILE.
+002235 9010-EXIT.
+002236     EXIT.
