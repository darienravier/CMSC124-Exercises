@@ -0,0 +1,206 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SECTREPT.
+000030 AUTHOR. REGISTRAR SYSTEMS GROUP.
+000040 INSTALLATION. REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*--------------------------------------------------------------
+000080*    MODIFICATION HISTORY
+000090*    DATE        INIT  DESCRIPTION
+000100*    2026-08-08  JR    Original section headcount report.
+000110*--------------------------------------------------------------
+000120*    This program scans the SUBJECT-MASTER file, which is keyed
+000130*    student-number-first, and groups it by course code and
+000140*    section so the department can see, per section, how many
+000150*    seats are filled and who is sitting in them.
+000160*--------------------------------------------------------------
+000170
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+000220         ORGANIZATION IS INDEXED
+000230         ACCESS MODE IS DYNAMIC
+000240         RECORD KEY IS SM-SNUM
+000250         FILE STATUS IS WS-STUDENT-STATUS.
+000260
+000270     SELECT SUBJECT-MASTER ASSIGN TO "SUBJMAST"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS SB-KEY
+000310         FILE STATUS IS WS-SUBJECT-STATUS.
+000320
+000330     SELECT SORT-WORK-FILE ASSIGN TO "SECTSORT".
+000340
+000350     SELECT REPORT-FILE ASSIGN TO "SECTRPT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-REPORT-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410     FD  STUDENT-MASTER.
+000420         COPY "stumast.cpy".
+000430
+000440     FD  SUBJECT-MASTER.
+000450         COPY "submast.cpy".
+000460
+000470     SD  SORT-WORK-FILE.
+000480     01  SORT-RECORD.
+000490         05  SX-COURSECODE         PIC X(10).
+000500         05  SX-CSECTION           PIC X(05).
+000510         05  SX-SNUM               PIC X(10).
+000520
+000530     FD  REPORT-FILE.
+000540     01  REPORT-LINE               PIC X(80).
+000550
+000560 WORKING-STORAGE SECTION.
+000570     77  WS-STUDENT-STATUS         PIC X(02).
+000580     77  WS-SUBJECT-STATUS         PIC X(02).
+000590     77  WS-REPORT-STATUS          PIC X(02).
+000600     77  WS-EOF-SWITCH             PIC X(01).
+000605     77  WS-ABORT-SWITCH           PIC X(01) VALUE "N".
+000610     77  WS-FIRST-SWITCH           PIC X(01) VALUE "Y".
+000620     77  WS-HEADCOUNT              PIC 9(05) VALUE 0.
+000630     77  WS-CUR-COURSECODE         PIC X(10).
+000640     77  WS-CUR-CSECTION           PIC X(05).
+000650
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000685     IF WS-ABORT-SWITCH = "N"
+000690      SORT SORT-WORK-FILE
+000700          ON ASCENDING KEY SX-COURSECODE SX-CSECTION SX-SNUM
+000710          INPUT PROCEDURE IS 2000-LOAD-SORT THRU 2000-EXIT
+000715          OUTPUT PROCEDURE IS 3000-PRINT-SECTIONS THRU 3000-EXIT
+000720     END-IF.
+000730     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000740     STOP RUN.
+000750
+000760*--------------------------------------------------------------
+000770*    1000-INITIALIZE -- open the masters and the report
+000780*--------------------------------------------------------------
+000790 1000-INITIALIZE.
+000800     OPEN INPUT STUDENT-MASTER.
+000801     IF WS-STUDENT-STATUS NOT = "00"
+000802      DISPLAY "ERROR! No student master file on file."
+000803      MOVE "Y" TO WS-ABORT-SWITCH
+000804     END-IF.
+000810     OPEN INPUT SUBJECT-MASTER.
+000811     IF WS-SUBJECT-STATUS NOT = "00"
+000812      DISPLAY "ERROR! No subject master file on file."
+000813      MOVE "Y" TO WS-ABORT-SWITCH
+000814     END-IF.
+000820     OPEN OUTPUT REPORT-FILE.
+000830 1000-EXIT.
+000840     EXIT.
+000850
+000860*--------------------------------------------------------------
+000870*    2000-LOAD-SORT -- feed every subject master record into
+000880*    the sort work file, keyed course/section/student
+000890*--------------------------------------------------------------
+000900 2000-LOAD-SORT.
+000910     MOVE LOW-VALUES TO SB-KEY.
+000920     START SUBJECT-MASTER KEY IS NOT LESS THAN SB-KEY
+000930      INVALID KEY
+000940       CONTINUE
+000950     END-START.
+000960     MOVE "N" TO WS-EOF-SWITCH.
+000970     PERFORM 2100-LOAD-SORT-LOOP THRU 2100-EXIT
+000980         UNTIL WS-EOF-SWITCH = "Y".
+000990 2000-EXIT.
+001000     EXIT.
+001010
+001020 2100-LOAD-SORT-LOOP.
+001030     READ SUBJECT-MASTER NEXT RECORD
+001040      AT END
+001050       MOVE "Y" TO WS-EOF-SWITCH
+001060      NOT AT END
+001070       MOVE SB-COURSECODE TO SX-COURSECODE
+001080       MOVE SB-CSECTION   TO SX-CSECTION
+001090       MOVE SB-SNUM       TO SX-SNUM
+001100       RELEASE SORT-RECORD
+001110     END-READ.
+001120 2100-EXIT.
+001130     EXIT.
+001140
+001150*--------------------------------------------------------------
+001160*    3000-PRINT-SECTIONS -- read the sorted work file back,
+001170*    printing a headcount heading whenever the course/section
+001180*    changes and one roster line per enrollee underneath it
+001190*--------------------------------------------------------------
+001200 3000-PRINT-SECTIONS.
+001210     MOVE "N" TO WS-EOF-SWITCH.
+001220     MOVE "Y" TO WS-FIRST-SWITCH.
+001230     PERFORM 3100-PRINT-SECTIONS-LOOP THRU 3100-EXIT
+001240         UNTIL WS-EOF-SWITCH = "Y".
+001250     IF WS-FIRST-SWITCH NOT = "Y"
+001260      PERFORM 3400-PRINT-HEADCOUNT THRU 3400-EXIT
+001270     END-IF.
+001280 3000-EXIT.
+001290     EXIT.
+001300
+001310 3100-PRINT-SECTIONS-LOOP.
+001320     RETURN SORT-WORK-FILE
+001330      AT END
+001340       MOVE "Y" TO WS-EOF-SWITCH
+001350      NOT AT END
+001360       IF WS-FIRST-SWITCH = "Y"
+001370        PERFORM 3200-START-SECTION THRU 3200-EXIT
+001380       ELSE
+001390        IF SX-COURSECODE NOT = WS-CUR-COURSECODE
+001400            OR SX-CSECTION NOT = WS-CUR-CSECTION
+001410         PERFORM 3400-PRINT-HEADCOUNT THRU 3400-EXIT
+001420         PERFORM 3200-START-SECTION THRU 3200-EXIT
+001430        END-IF
+001440       END-IF
+001450       PERFORM 3300-PRINT-ENROLLEE THRU 3300-EXIT
+001460     END-RETURN.
+001470 3100-EXIT.
+001480     EXIT.
+001490
+001500 3200-START-SECTION.
+001510     MOVE "N" TO WS-FIRST-SWITCH.
+001520     MOVE SX-COURSECODE TO WS-CUR-COURSECODE.
+001530     MOVE SX-CSECTION   TO WS-CUR-CSECTION.
+001540     MOVE 0 TO WS-HEADCOUNT.
+001550     MOVE SPACES TO REPORT-LINE.
+001560     STRING "SECTION " SX-COURSECODE " " SX-CSECTION
+001570         DELIMITED BY SIZE INTO REPORT-LINE.
+001580     WRITE REPORT-LINE.
+001590 3200-EXIT.
+001600     EXIT.
+001610
+001620 3300-PRINT-ENROLLEE.
+001630     ADD 1 TO WS-HEADCOUNT.
+001640     MOVE SX-SNUM TO SM-SNUM.
+001650     READ STUDENT-MASTER
+001660      INVALID KEY
+001670       MOVE SPACES TO REPORT-LINE
+001680       STRING "  " SX-SNUM " (name not on file)"
+001690           DELIMITED BY SIZE INTO REPORT-LINE
+001700      NOT INVALID KEY
+001710       MOVE SPACES TO REPORT-LINE
+001720       STRING "  " SX-SNUM " " SM-SURNAME ", " SM-FIRSTNAME
+001730           DELIMITED BY SIZE INTO REPORT-LINE
+001740     END-READ.
+001750     WRITE REPORT-LINE.
+001760 3300-EXIT.
+001770     EXIT.
+001780
+001790 3400-PRINT-HEADCOUNT.
+001800     MOVE SPACES TO REPORT-LINE.
+001810     STRING "  HEADCOUNT: " WS-HEADCOUNT
+001820         DELIMITED BY SIZE INTO REPORT-LINE.
+001830     WRITE REPORT-LINE.
+001840     MOVE SPACES TO REPORT-LINE.
+001850     WRITE REPORT-LINE.
+001860 3400-EXIT.
+001870     EXIT.
+001880
+001890*--------------------------------------------------------------
+001900*    9000-TERMINATE -- close everything down
+001910*--------------------------------------------------------------
+001920 9000-TERMINATE.
+001930     CLOSE STUDENT-MASTER SUBJECT-MASTER REPORT-FILE.
+001940 9000-EXIT.
+001950     EXIT.
