@@ -0,0 +1,270 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ROSTERPT.
+000030 AUTHOR. REGISTRAR SYSTEMS GROUP.
+000040 INSTALLATION. REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*--------------------------------------------------------------
+000080*    MODIFICATION HISTORY
+000090*    DATE        INIT  DESCRIPTION
+000100*    2026-08-08  JR    Original roster / grade-slip report.
+000110*--------------------------------------------------------------
+000120*    This program reads the STUDENT-MASTER and SUBJECT-MASTER
+000130*    files and produces a printed class roster sorted by
+000140*    lastname, with a per-student grade slip listing every
+000150*    course the student is enrolled in.
+000160*--------------------------------------------------------------
+000170
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+000220         ORGANIZATION IS INDEXED
+000230         ACCESS MODE IS DYNAMIC
+000240         RECORD KEY IS SM-SNUM
+000250         FILE STATUS IS WS-STUDENT-STATUS.
+000260
+000270     SELECT SUBJECT-MASTER ASSIGN TO "SUBJMAST"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS SB-KEY
+000310         FILE STATUS IS WS-SUBJECT-STATUS.
+000320
+000330     SELECT SORT-WORK-FILE ASSIGN TO "ROSTSORT".
+000340
+000350     SELECT REPORT-FILE ASSIGN TO "ROSTRPT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-REPORT-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410     FD  STUDENT-MASTER.
+000420         COPY "stumast.cpy".
+000430
+000440     FD  SUBJECT-MASTER.
+000450         COPY "submast.cpy".
+000460
+000470     SD  SORT-WORK-FILE.
+000480     01  SORT-RECORD.
+000490         05  SR-SURNAME            PIC X(20).
+000500         05  SR-FIRSTNAME          PIC X(30).
+000510         05  SR-SNUM               PIC X(10).
+000520
+000530     FD  REPORT-FILE.
+000540     01  REPORT-LINE               PIC X(80).
+000550
+000560 WORKING-STORAGE SECTION.
+000570     77  WS-STUDENT-STATUS         PIC X(02).
+000580     77  WS-SUBJECT-STATUS         PIC X(02).
+000590     77  WS-REPORT-STATUS          PIC X(02).
+000600     77  WS-EOF-SWITCH             PIC X(01).
+000605     77  WS-ABORT-SWITCH           PIC X(01) VALUE "N".
+000610     77  WS-PAGE-NUMBER            PIC 9(04) VALUE 0.
+000620     77  WS-LINE-COUNT             PIC 9(03) VALUE 0.
+000630     77  WS-MAX-LINES              PIC 9(03) VALUE 50.
+000640     77  WS-TOTAL-UNITS            PIC 9(03)V9 VALUE 0.
+000650     77  WS-GRADE-POINTS           PIC 9(05)V99 VALUE 0.
+000660     77  WS-GPA                    PIC 9(01)V99 VALUE 0.
+000665     77  WS-UNITS-DISP             PIC Z9.9.
+000666     77  WS-GRADE-DISP             PIC Z9.99.
+000667     77  WS-TOTAL-UNITS-DISP       PIC ZZ9.9.
+000668     77  WS-GPA-DISP               PIC Z9.99.
+000670
+000680 PROCEDURE DIVISION.
+000690 0000-MAINLINE.
+000700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000705     IF WS-ABORT-SWITCH = "N"
+000706      SORT SORT-WORK-FILE
+000707          ON ASCENDING KEY SR-SURNAME SR-FIRSTNAME
+000708          INPUT PROCEDURE IS 2000-LOAD-SORT THRU 2000-EXIT
+000709          OUTPUT PROCEDURE IS 3000-PRINT-ROSTER THRU 3000-EXIT
+000750     END-IF.
+000751     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000760     STOP RUN.
+000770
+000780*--------------------------------------------------------------
+000790*    1000-INITIALIZE -- open the master files and the report.
+000795*    Bails out cleanly with WS-ABORT-SWITCH set to "Y" if the
+000800*    student or subject master has never been created yet
+000805*--------------------------------------------------------------
+000810 1000-INITIALIZE.
+000820     OPEN INPUT STUDENT-MASTER.
+000821     IF WS-STUDENT-STATUS NOT = "00"
+000822      DISPLAY "ERROR! No student master file on file."
+000823      MOVE "Y" TO WS-ABORT-SWITCH
+000824     END-IF.
+000830     OPEN INPUT SUBJECT-MASTER.
+000831     IF WS-SUBJECT-STATUS NOT = "00"
+000832      DISPLAY "ERROR! No subject master file on file."
+000833      MOVE "Y" TO WS-ABORT-SWITCH
+000834     END-IF.
+000840     OPEN OUTPUT REPORT-FILE.
+000850     MOVE 0 TO WS-PAGE-NUMBER.
+000860     MOVE 0 TO WS-LINE-COUNT.
+000865     IF WS-ABORT-SWITCH = "N"
+000866      PERFORM 5100-NEW-PAGE THRU 5100-EXIT
+000867     END-IF.
+000870 1000-EXIT.
+000880     EXIT.
+000890
+000900*--------------------------------------------------------------
+000910*    2000-LOAD-SORT -- feed every student master record into
+000920*    the sort work file, keyed on surname/firstname
+000930*--------------------------------------------------------------
+000940 2000-LOAD-SORT.
+000950     MOVE LOW-VALUES TO SM-SNUM.
+000960     START STUDENT-MASTER KEY IS NOT LESS THAN SM-SNUM
+000970      INVALID KEY
+000980       CONTINUE
+000990     END-START.
+001000     MOVE "N" TO WS-EOF-SWITCH.
+001010     PERFORM 2100-LOAD-SORT-LOOP THRU 2100-EXIT
+001020         UNTIL WS-EOF-SWITCH = "Y".
+001030 2000-EXIT.
+001040     EXIT.
+001050
+001060 2100-LOAD-SORT-LOOP.
+001070     READ STUDENT-MASTER NEXT RECORD
+001080      AT END
+001090       MOVE "Y" TO WS-EOF-SWITCH
+001100      NOT AT END
+001110       MOVE SM-SURNAME   TO SR-SURNAME
+001120       MOVE SM-FIRSTNAME TO SR-FIRSTNAME
+001130       MOVE SM-SNUM      TO SR-SNUM
+001140       RELEASE SORT-RECORD
+001150     END-READ.
+001160 2100-EXIT.
+001170     EXIT.
+001180
+001190*--------------------------------------------------------------
+001200*    3000-PRINT-ROSTER -- read the sorted work file back and
+001210*    print one roster line and one grade slip per student
+001220*--------------------------------------------------------------
+001230 3000-PRINT-ROSTER.
+001240     MOVE "N" TO WS-EOF-SWITCH.
+001250     PERFORM 3100-PRINT-ROSTER-LOOP THRU 3100-EXIT
+001260         UNTIL WS-EOF-SWITCH = "Y".
+001270 3000-EXIT.
+001280     EXIT.
+001290
+001300 3100-PRINT-ROSTER-LOOP.
+001310     RETURN SORT-WORK-FILE
+001320      AT END
+001330       MOVE "Y" TO WS-EOF-SWITCH
+001340      NOT AT END
+001350       MOVE SR-SNUM TO SM-SNUM
+001360       READ STUDENT-MASTER
+001370        INVALID KEY
+001380         CONTINUE
+001390        NOT INVALID KEY
+001400         PERFORM 3200-PRINT-STUDENT-LINE THRU 3200-EXIT
+001410         PERFORM 3300-PRINT-GRADE-SLIP THRU 3300-EXIT
+001420       END-READ
+001430     END-RETURN.
+001440 3100-EXIT.
+001450     EXIT.
+001460
+001470 3200-PRINT-STUDENT-LINE.
+001480     MOVE SPACES TO REPORT-LINE.
+001490     STRING "STUDENT: " SM-SURNAME ", " SM-FIRSTNAME
+001500         "  NO: " SM-SNUM
+001510         DELIMITED BY SIZE INTO REPORT-LINE.
+001520     PERFORM 5000-WRITE-LINE THRU 5000-EXIT.
+001530     MOVE SPACES TO REPORT-LINE.
+001540     PERFORM 5000-WRITE-LINE THRU 5000-EXIT.
+001560 3200-EXIT.
+001570     EXIT.
+001580
+001590*--------------------------------------------------------------
+001600*    3300-PRINT-GRADE-SLIP -- list every subject on file for
+001610*    the current student and roll up units/GPA
+001620*--------------------------------------------------------------
+001630 3300-PRINT-GRADE-SLIP.
+001640     MOVE 0 TO WS-TOTAL-UNITS.
+001650     MOVE 0 TO WS-GRADE-POINTS.
+001660     MOVE SM-SNUM TO SB-SNUM.
+001670     MOVE LOW-VALUES TO SB-COURSECODE SB-CSECTION.
+001680     START SUBJECT-MASTER KEY IS NOT LESS THAN SB-KEY
+001690      INVALID KEY
+001700       CONTINUE
+001710     END-START.
+001720     MOVE "N" TO WS-EOF-SWITCH.
+001730     PERFORM 3400-GRADE-SLIP-LOOP THRU 3400-EXIT
+001740         UNTIL WS-EOF-SWITCH = "Y".
+001750     IF WS-TOTAL-UNITS NOT = 0
+001760      DIVIDE WS-GRADE-POINTS BY WS-TOTAL-UNITS GIVING WS-GPA
+001765      MOVE WS-TOTAL-UNITS TO WS-TOTAL-UNITS-DISP
+001766      MOVE WS-GPA TO WS-GPA-DISP
+001770      MOVE SPACES TO REPORT-LINE
+001780      STRING "  TOTAL UNITS: " WS-TOTAL-UNITS-DISP
+001790          "  GPA: " WS-GPA-DISP
+001800          DELIMITED BY SIZE INTO REPORT-LINE
+001810      PERFORM 5000-WRITE-LINE THRU 5000-EXIT
+001820     END-IF.
+001830 3300-EXIT.
+001840     EXIT.
+001850
+001860 3400-GRADE-SLIP-LOOP.
+001870     READ SUBJECT-MASTER NEXT RECORD
+001880      AT END
+001890       MOVE "Y" TO WS-EOF-SWITCH
+001900      NOT AT END
+001910       IF SB-SNUM NOT = SM-SNUM
+001920        MOVE "Y" TO WS-EOF-SWITCH
+001930       ELSE
+001940        MOVE SPACES TO REPORT-LINE
+001945        MOVE SB-UNITS TO WS-UNITS-DISP
+001946        MOVE SB-GRADE TO WS-GRADE-DISP
+001950        STRING "  " SB-COURSECODE " SEC " SB-CSECTION
+001960            " UNITS " WS-UNITS-DISP " GRADE " WS-GRADE-DISP
+001970            DELIMITED BY SIZE INTO REPORT-LINE
+001980        PERFORM 5000-WRITE-LINE THRU 5000-EXIT
+001990        IF SB-GRADE NOT = 0
+001995         ADD SB-UNITS TO WS-TOTAL-UNITS
+002000         COMPUTE WS-GRADE-POINTS = WS-GRADE-POINTS
+002010             + (SB-GRADE * SB-UNITS)
+002020        END-IF
+002030       END-IF
+002040     END-READ.
+002050 3400-EXIT.
+002060     EXIT.
+002070
+002075*--------------------------------------------------------------
+002076*    5000-WRITE-LINE -- every report line is written through
+002077*    here so the page-break logic only has to live in one place
+002078*--------------------------------------------------------------
+002079 5000-WRITE-LINE.
+002080     IF WS-LINE-COUNT NOT LESS THAN WS-MAX-LINES
+002081      PERFORM 5100-NEW-PAGE THRU 5100-EXIT
+002082     END-IF.
+002083     WRITE REPORT-LINE.
+002084     ADD 1 TO WS-LINE-COUNT.
+002085 5000-EXIT.
+002086     EXIT.
+002087
+002088*--------------------------------------------------------------
+002089*    5100-NEW-PAGE -- start a fresh page with a header line
+002090*--------------------------------------------------------------
+002091 5100-NEW-PAGE.
+002092     ADD 1 TO WS-PAGE-NUMBER.
+002093     MOVE SPACES TO REPORT-LINE.
+002094     STRING "CLASS ROSTER  PAGE: " WS-PAGE-NUMBER
+002095         DELIMITED BY SIZE INTO REPORT-LINE.
+002096     IF WS-PAGE-NUMBER = 1
+002097      WRITE REPORT-LINE
+002098     ELSE
+002099      WRITE REPORT-LINE BEFORE ADVANCING PAGE
+002100     END-IF.
+002101     MOVE SPACES TO REPORT-LINE.
+002102     WRITE REPORT-LINE.
+002103     MOVE 2 TO WS-LINE-COUNT.
+002104 5100-EXIT.
+002105     EXIT.
+002106
+002180*--------------------------------------------------------------
+002190*    9000-TERMINATE -- close everything down
+002200*--------------------------------------------------------------
+002210 9000-TERMINATE.
+002220     CLOSE STUDENT-MASTER SUBJECT-MASTER REPORT-FILE.
+002230 9000-EXIT.
+002240     EXIT.
