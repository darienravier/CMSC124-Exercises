@@ -1,251 +1,652 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. sample.
-
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-            77 EXITED PIC 9 VALUE 0.
-            77 CHOICE PIC 9.
-      *     All of iteration in this exercise will start with 1
-      *     As COBOL always start with the index of 1
-            77 I PIC 9 VALUE 1.
-            77 SEARCHER PIC 9 VALUE 1.
-            77 SEARCHERPLUSONE PIC 9 VALUE 2.
-            77 FOUNDSTUDENT PIC 9 VALUE 0.
-            77 SUBJSEARCHER PIC 9 VALUE 1.
-      *     This is an array for students
-            01 students.
-             02 student OCCURS 10 TIMES.
-              03 surname PIC X(20).
-              03 firstname PIC X(30).
-              03 sNum PIC X(10).
-              03 subjects.
-               04 subject OCCURS 5 TIMES.
-                05 csection PIC X(5).
-                05 coursecode PIC X(10).
-              03 numSubjects PIC 9 VALUE 0.
-      *     Additional Variables
-            77 sNumSearch PIC X(10).
-            77 numOfStudents PIC 9 VALUE 0.
-
-        PROCEDURE DIVISION.
-            PERFORM MENU UNTIL EXITED = 1.
-            STOP RUN.
-            
-            ADDSTUDENT.
-             DISPLAY "You will add a student".
-             DISPLAY "First Name: " WITH NO ADVANCING.
-             ACCEPT firstname(I).
-             DISPLAY "Last Name: " WITH NO ADVANCING.
-             ACCEPT surname(I).
-             DISPLAY "Student Number: " WITH NO ADVANCING.
-             ACCEPT sNum(I).
-      *      Test Display       
-             DISPLAY "Fname: " WITH NO ADVANCING.
-             DISPLAY firstname(I).
-             ADD 1 TO I GIVING I.
-             ADD 1 TO numOfStudents GIVING numOfStudents.
-            
-      *     Edit Student's Data
-            EDITSTUDENT.
-             DISPLAY "You will edit".
-             DISPLAY "Search -> Student Number:".
-             ACCEPT sNumSearch.
-             MOVE 1 TO SEARCHER.
-             PERFORM STUDNUMSEARCH.
-      *      If Student is Found       
-             IF FOUNDSTUDENT = 1
-              DISPLAY "First Name: " WITH NO ADVANCING
-              ACCEPT firstname(SEARCHER)
-              DISPLAY "Last Name: " WITH NO ADVANCING
-              ACCEPT surname(SEARCHER)
-      *       Test Display       
-              DISPLAY "Fname: " WITH NO ADVANCING
-              DISPLAY firstname(SEARCHER)
-             ELSE
-              DISPLAY "ERROR! Student not found!"
-             END-IF.
-
-      *     Delete Student
-            DELETESTUDENT.
-             DISPLAY "You will delete a student".
-             DISPLAY "Search -> Student Number:".
-             ACCEPT sNumSearch.
-             MOVE 1 TO SEARCHER.
-             PERFORM STUDNUMSEARCH.
-      *      If Student is Found       
-             IF FOUNDSTUDENT = 1
-              PERFORM DELETER
-             ELSE
-              DISPLAY "ERROR! Student not found!"
-             END-IF.
-            
-            DELETER.
-             ADD 1 TO SEARCHER GIVING SEARCHERPLUSONE.
-             IF SEARCHER = numOfStudents
-      *      If there is only one student
-              SUBTRACT 1 FROM I GIVING I
-              SUBTRACT 1 FROM numOfStudents GIVING numOfStudents
-             ELSE
-              IF SEARCHER NOT = I
-               MOVE firstname(SEARCHERPLUSONE) TO firstname(SEARCHER)
-               MOVE surname(SEARCHERPLUSONE) TO surname(SEARCHER)
-               MOVE sNum(SEARCHERPLUSONE) TO sNum(SEARCHER)
-               ADD 1 TO SEARCHER GIVING SEARCHER
-               ADD 1 TO SEARCHERPLUSONE GIVING SEARCHERPLUSONE
-               PERFORM DELETER
-              ELSE
-               SUBTRACT 1 FROM I GIVING I
-               SUBTRACT 1 FROM numOfStudents GIVING numOfStudents
-              END-IF
-             END-IF. 
-            
-            ADDSUBJECT.
-             DISPLAY "You will add a subject to a student".
-             DISPLAY "Search -> Student Number:".
-             ACCEPT sNumSearch.
-             MOVE 1 TO SEARCHER.
-             PERFORM STUDNUMSEARCH.
-      *      If Student is Found       
-             IF FOUNDSTUDENT = 1
-      *      If numSubjects is not yet equal to 6 which means
-      *      subjects are not yet full for student       
-              IF numSubjects(SEARCHER) NOT = 6
-               DISPLAY "Course Code: " WITH NO ADVANCING
-               ACCEPT coursecode(SEARCHER, numSubjects(SEARCHER))
-               DISPLAY "Course Section: " WITH NO ADVANCING
-               ACCEPT csection(SEARCHER, numSubjects(SEARCHER))
-      *       Student has 5 subjects already         
-              ELSE
-               DISPLAY "ERROR! Student has full load!"
-              END-IF
-             ELSE
-              DISPLAY "ERROR! Student not found!"
-             END-IF.
-            
-            VIEWALL.
-             IF numOfStudents = 0
-              DISPLAY "There are no students!"
-             ELSE
-              IF SEARCHER NOT = I
-      *         DISPLAY "I" WITH NO ADVANCING
-      *         DISPLAY I
-               DISPLAY "Firstname: " WITH NO ADVANCING
-               DISPLAY firstname(SEARCHER)
-               DISPLAY "Surname: " WITH NO ADVANCING
-               DISPLAY surname(SEARCHER)
-               DISPLAY "Student Number: " WITH NO ADVANCING
-               DISPLAY sNum(SEARCHER)
-               ADD 1 TO SEARCHER GIVING SEARCHER
-               PERFORM VIEWALL
-              ELSE
-               DISPLAY " "
-              END-IF. 
-
-            VIEWONE.
-             DISPLAY "Search -> Student Number: ".
-             ACCEPT sNumSearch.
-             MOVE 1 TO SEARCHER.
-             PERFORM STUDNUMSEARCH.
-             IF FOUNDSTUDENT = 1
-              DISPLAY "First Name: " WITH NO ADVANCING
-              DISPLAY firstname(SEARCHER)
-              DISPLAY "Last Name: " WITH NO ADVANCING
-              DISPLAY surname(SEARCHER)
-              DISPLAY "Student Number: " WITH NO ADVANCING
-              DISPLAY sNum(SEARCHER)
-              DISPLAY "Number of Subjects Taken: " WITH NO ADVANCING
-              DISPLAY numSubjects(SEARCHER)
-             ELSE
-              DISPLAY "ERROR! Student Not Found!"
-             END-IF.  
-
-            PRINTSUBJECTS.
-      *      If the iterator is equal to number of subjects stop function
-             IF numSubjects(SEARCHER) = 0
-              DISPLAY "This student has no subjects!"
-             ELSE      
-              IF SUBJSEARCHER = numSubjects(SEARCHER)
-               DISPLAY "~~~~~~~~"
-              ELSE
-               DISPLAY "Course Code: " WITH NO ADVANCING
-               DISPLAY coursecode(SEARCHER, numSubjects(SEARCHER))
-               DISPLAY "Course Section" WITH NO ADVANCING
-               DISPLAY csection(SEARCHER, numSubjects(SEARCHER))
-               ADD 1 TO SUBJSEARCHER GIVING SUBJSEARCHER
-               PERFORM PRINTSUBJECTS
-              END-IF
-             END-IF. 
-
-            STUDNUMSEARCH.
-      *      If sNumSearch is NOT EQUAL to sNum(index) then add 1 to
-      *      SEARCHER VARIABLE
-      *      To reset the variable SEARCHER and FOUNDSTUDENT
-      *       MOVE 1 TO SEARCHER.
-             MOVE 0 TO FOUNDSTUDENT.
-             IF numOfStudents = 0
-              DISPLAY "There are no students!"
-              MOVE 0 TO FOUNDSTUDENT
-             ELSE
-              IF sNumSearch = sNum(SEARCHER)
-      *        Student Found!       
-               MOVE 1 TO FOUNDSTUDENT        
-              ELSE
-               IF SEARCHER NOT = I
-                ADD 1 TO SEARCHER GIVING SEARCHER
-                PERFORM STUDNUMSEARCH
-               ELSE
-                MOVE 0 TO FOUNDSTUDENT
-               END-IF
-              END-IF  
-             END-IF.
-      *      SEARCHER will maintain data for the other functions to read
-
-            MENU.
-             DISPLAY "<Current Number of Students: " WITH NO ADVANCING.
-             DISPLAY numOfStudents WITH NO ADVANCING.
-             DISPLAY ">".
-             DISPLAY "~MENU~".
-             DISPLAY "[1] Add Student ".
-             DISPLAY "[2] Add Subject To Student ".
-             DISPLAY "[3] Edit Student".
-             DISPLAY "[4] Delete Student".
-             DISPLAY "[5] View Info on One Student".
-             DISPLAY "[6] View Info on All Students".
-             DISPLAY "[7] Exit".
-             DISPLAY " Choice : " WITH NO ADVANCING.
-             ACCEPT CHOICE.
-   
-            IF CHOICE = 1
-             IF numOfStudents NOT = 10
-              PERFORM ADDSTUDENT
-              DISPLAY "ADDSTUDENT"
-             ELSE
-              DISPLAY "ERROR! Record is Full!"
-             END-IF
-            ELSE    
-             IF CHOICE = 2
-              PERFORM ADDSUBJECT
-              DISPLAY "ADDSUBJECT"
-             ELSE
-              IF CHOICE = 3    
-               PERFORM EDITSTUDENT
-              ELSE
-               IF CHOICE = 4
-                PERFORM DELETESTUDENT
-               ELSE
-                IF CHOICE = 5
-                 DISPLAY "You will view info one student"
-                 PERFORM VIEWONE
-                ELSE
-                 IF CHOICE = 6
-                  DISPLAY "You will view all students"
-                  MOVE 1 TO SEARCHER
-                  PERFORM VIEWALL
-                 ELSE 
-                  MOVE 1 TO EXITED
-                 END-IF 
-                END-IF
-               END-IF
-              END-IF
-             END-IF
-            END-IF.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. sample.
+000030 AUTHOR. REGISTRAR SYSTEMS GROUP.
+000040 INSTALLATION. REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN. 2025-01-15.
+000060 DATE-COMPILED. 2026-08-09.
+000070*--------------------------------------------------------------
+000080*    MODIFICATION HISTORY
+000090*    DATE        INIT  DESCRIPTION
+000100*    2025-01-15  DR    Original interactive registration menu,
+000110*                      in-memory student/subject tables.
+000120*    2026-08-08  JR    Replaced the in-memory tables with
+000130*                      STUDENT-MASTER/SUBJECT-MASTER/
+000140*                      COURSE-MASTER/AUDIT-LOG indexed and
+000150*                      sequential files; added entry validation,
+000160*                      name search and grade posting.
+000170*    2026-08-09  JR    Reformatted to the shop's sequence-
+000180*                      number/header convention and renamed
+000190*                      WS-prefixed working-storage items to
+000200*                      match this program's existing bare
+000210*                      naming style.
+000220*--------------------------------------------------------------
+000230
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS SM-SNUM
+000310         FILE STATUS IS studentStatus.
+000320
+000330     SELECT SUBJECT-MASTER ASSIGN TO "SUBJMAST"
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS SB-KEY
+000370         FILE STATUS IS subjectStatus.
+000380
+000390     SELECT COURSE-MASTER ASSIGN TO "COURSMAST"
+000400         ORGANIZATION IS INDEXED
+000410         ACCESS MODE IS DYNAMIC
+000420         RECORD KEY IS CM-KEY
+000430         FILE STATUS IS courseStatus.
+000440
+000450     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS auditStatus.
+000480
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510     FD  STUDENT-MASTER.
+000520         COPY "stumast.cpy".
+000530
+000540     FD  SUBJECT-MASTER.
+000550         COPY "submast.cpy".
+000560
+000570     FD  COURSE-MASTER.
+000580         COPY "crsmast.cpy".
+000590
+000600     FD  AUDIT-LOG.
+000610         COPY "audrec.cpy".
+000620
+000630 WORKING-STORAGE SECTION.
+000640     77 EXITED PIC 9 VALUE 0.
+000650     77 CHOICE PIC 9.
+000660     77 FOUNDSTUDENT PIC 9 VALUE 0.
+000670*     Additional Variables
+000680     77 sNumSearch PIC X(10).
+000690     77 numOfStudents PIC 9(05) VALUE 0.
+000700*     Switches and scratch fields used by the file-based
+000710*     lookups/validation that replaced the old in-memory table
+000720     77 validSwitch PIC X(01).
+000730     77 eofSwitch PIC X(01).
+000740     77 entrySnum PIC X(10).
+000750     77 entryCoursecode PIC X(10).
+000760     77 entryCsection PIC X(05).
+000770     77 searchName PIC X(10).
+000780     77 matchCount PIC 9(03) VALUE 0.
+000790     77 entryLen PIC 9(02) VALUE 0.
+000800     77 searchLen PIC 9(02) VALUE 0.
+000810     77 oldFirstname PIC X(30).
+000820     77 oldSurname PIC X(20).
+000830     77 uniqueSnum PIC X(10).
+000840     77 oldGrade PIC 9(01)V99.
+000850     77 unitsDisp PIC Z9.9.
+000860     77 gradeDisp PIC Z9.99.
+000870     77 oldGradeDisp PIC Z9.99.
+000880*     File status codes
+000890     77 studentStatus PIC X(02).
+000900     77 subjectStatus PIC X(02).
+000910     77 courseStatus PIC X(02).
+000920     77 auditStatus PIC X(02).
+000930
+000940 PROCEDURE DIVISION.
+000950     PERFORM OPENFILES.
+000960     PERFORM COUNTSTUDENTS.
+000970     PERFORM MAINMENU UNTIL EXITED = 1.
+000980     PERFORM CLOSEFILES.
+000990     STOP RUN.
+001000
+001010*     Open the master files, creating them on the very first run
+001020 OPENFILES.
+001030     OPEN I-O STUDENT-MASTER.
+001040     IF studentStatus = "35"
+001050      OPEN OUTPUT STUDENT-MASTER
+001060      CLOSE STUDENT-MASTER
+001070      OPEN I-O STUDENT-MASTER
+001080     END-IF.
+001090     OPEN I-O SUBJECT-MASTER.
+001100     IF subjectStatus = "35"
+001110      OPEN OUTPUT SUBJECT-MASTER
+001120      CLOSE SUBJECT-MASTER
+001130      OPEN I-O SUBJECT-MASTER
+001140     END-IF.
+001150     OPEN I-O COURSE-MASTER.
+001160     IF courseStatus = "35"
+001170      OPEN OUTPUT COURSE-MASTER
+001180      CLOSE COURSE-MASTER
+001190      OPEN I-O COURSE-MASTER
+001200     END-IF.
+001210     OPEN EXTEND AUDIT-LOG.
+001220     IF auditStatus NOT = "00"
+001230      OPEN OUTPUT AUDIT-LOG
+001240     END-IF.
+001250
+001260 CLOSEFILES.
+001270     CLOSE STUDENT-MASTER SUBJECT-MASTER COURSE-MASTER
+001280         AUDIT-LOG.
+001290
+001300*     Tally how many students are already on file so the menu
+001310*     header and the old "Record is Full" style checks keep
+001320*     working against a real count instead of a frozen array size
+001330 COUNTSTUDENTS.
+001340     MOVE 0 TO numOfStudents.
+001350     MOVE LOW-VALUES TO SM-SNUM.
+001360     START STUDENT-MASTER KEY IS NOT LESS THAN SM-SNUM
+001370      INVALID KEY
+001380       CONTINUE
+001390     END-START.
+001400     MOVE "N" TO eofSwitch.
+001410     PERFORM COUNTSTUDENTS-LOOP UNTIL eofSwitch = "Y".
+001420
+001430 COUNTSTUDENTS-LOOP.
+001440     READ STUDENT-MASTER NEXT RECORD
+001450      AT END
+001460       MOVE "Y" TO eofSwitch
+001470      NOT AT END
+001480       ADD 1 TO numOfStudents
+001490     END-READ.
+001500
+001510 ADDSTUDENT.
+001520     DISPLAY "You will add a student".
+001530     PERFORM VALIDATESNUM.
+001540     IF validSwitch = "Y"
+001550      DISPLAY "First Name: " WITH NO ADVANCING
+001560      ACCEPT SM-FIRSTNAME
+001570      DISPLAY "Last Name: " WITH NO ADVANCING
+001580      ACCEPT SM-SURNAME
+001590      MOVE 0 TO SM-NUM-SUBJECTS
+001600      WRITE STUDENT-MASTER-RECORD
+001610       INVALID KEY
+001620        DISPLAY "ERROR! Could not save student record!"
+001630       NOT INVALID KEY
+001640        ADD 1 TO numOfStudents
+001650        DISPLAY "Fname: " WITH NO ADVANCING
+001660        DISPLAY SM-FIRSTNAME
+001670        MOVE "ADD-STUDENT" TO AL-OPERATION
+001680        MOVE SM-SNUM        TO AL-SNUM
+001690        MOVE "SNUM"         TO AL-FIELD
+001700        MOVE SPACES         TO AL-OLD-VALUE
+001710        MOVE SM-SNUM        TO AL-NEW-VALUE
+001720        PERFORM WRITEAUDIT
+001730      END-WRITE
+001740     ELSE
+001750      DISPLAY "ERROR! Student was not added."
+001760     END-IF.
+001770
+001780*     Student number must be present, numeric, and not already
+001790*     on file before an ADD is allowed to commit
+001800 VALIDATESNUM.
+001810     MOVE "N" TO validSwitch.
+001820     DISPLAY "Student Number: " WITH NO ADVANCING.
+001830     ACCEPT entrySnum.
+001840     IF entrySnum = SPACES
+001850      DISPLAY "ERROR! Student number cannot be blank!"
+001860     ELSE
+001870      MOVE FUNCTION LENGTH(FUNCTION TRIM(entrySnum,
+001880          TRAILING)) TO entryLen
+001890      IF entrySnum(1:entryLen) NOT NUMERIC
+001900       DISPLAY "ERROR! Student number must be numeric!"
+001910      ELSE
+001920       MOVE entrySnum TO SM-SNUM
+001930       READ STUDENT-MASTER
+001940        INVALID KEY
+001950         MOVE "Y" TO validSwitch
+001960        NOT INVALID KEY
+001970         DISPLAY "ERROR! Student number already in use!"
+001980       END-READ
+001990      END-IF
+002000     END-IF.
+002010
+002020*     Edit Student's Data
+002030 EDITSTUDENT.
+002040     DISPLAY "You will edit".
+002050     PERFORM SEARCHSTUDENT.
+002060*      If Student is Found
+002070     IF FOUNDSTUDENT = 1
+002080      MOVE SM-FIRSTNAME TO oldFirstname
+002090      MOVE SM-SURNAME   TO oldSurname
+002100      DISPLAY "First Name: " WITH NO ADVANCING
+002110      ACCEPT SM-FIRSTNAME
+002120      DISPLAY "Last Name: " WITH NO ADVANCING
+002130      ACCEPT SM-SURNAME
+002140*       Test Display
+002150      DISPLAY "Fname: " WITH NO ADVANCING
+002160      DISPLAY SM-FIRSTNAME
+002170      REWRITE STUDENT-MASTER-RECORD
+002180       INVALID KEY
+002190        DISPLAY "ERROR! Could not update student record!"
+002200       NOT INVALID KEY
+002210        MOVE "EDIT-STUDENT"   TO AL-OPERATION
+002220        MOVE SM-SNUM          TO AL-SNUM
+002230        IF SM-FIRSTNAME NOT = oldFirstname
+002240         MOVE "FIRSTNAME"      TO AL-FIELD
+002250         MOVE oldFirstname TO AL-OLD-VALUE
+002260         MOVE SM-FIRSTNAME     TO AL-NEW-VALUE
+002270         PERFORM WRITEAUDIT
+002280        END-IF
+002290        IF SM-SURNAME NOT = oldSurname
+002300         MOVE "SURNAME"        TO AL-FIELD
+002310         MOVE oldSurname   TO AL-OLD-VALUE
+002320         MOVE SM-SURNAME       TO AL-NEW-VALUE
+002330         PERFORM WRITEAUDIT
+002340        END-IF
+002350      END-REWRITE
+002360     ELSE
+002370      DISPLAY "ERROR! Student not found!"
+002380     END-IF.
+002390
+002400*     Delete Student
+002410 DELETESTUDENT.
+002420     DISPLAY "You will delete a student".
+002430     PERFORM SEARCHSTUDENT.
+002440*      If Student is Found
+002450     IF FOUNDSTUDENT = 1
+002460      DELETE STUDENT-MASTER RECORD
+002470       INVALID KEY
+002480        DISPLAY "ERROR! Could not delete student record!"
+002490       NOT INVALID KEY
+002500        SUBTRACT 1 FROM numOfStudents GIVING numOfStudents
+002510        PERFORM DELETESUBJECTS
+002520        MOVE "DELETE-STUDENT" TO AL-OPERATION
+002530        MOVE SM-SNUM           TO AL-SNUM
+002540        MOVE "SNUM"            TO AL-FIELD
+002550        MOVE SM-SNUM           TO AL-OLD-VALUE
+002560        MOVE SPACES            TO AL-NEW-VALUE
+002570        PERFORM WRITEAUDIT
+002580      END-DELETE
+002590     ELSE
+002600      DISPLAY "ERROR! Student not found!"
+002610     END-IF.
+002620
+002630*     Remove any subject enrollments that belonged to the
+002640*     student being deleted so no orphan rows are left behind
+002650 DELETESUBJECTS.
+002660     MOVE SM-SNUM TO SB-SNUM.
+002670     MOVE LOW-VALUES TO SB-COURSECODE SB-CSECTION.
+002680     START SUBJECT-MASTER KEY IS NOT LESS THAN SB-KEY
+002690      INVALID KEY
+002700       CONTINUE
+002710     END-START.
+002720     MOVE "N" TO eofSwitch.
+002730     PERFORM DELETESUBJECTS-LOOP UNTIL eofSwitch = "Y".
+002740
+002750 DELETESUBJECTS-LOOP.
+002760     READ SUBJECT-MASTER NEXT RECORD
+002770      AT END
+002780       MOVE "Y" TO eofSwitch
+002790      NOT AT END
+002800       IF SB-SNUM = SM-SNUM
+002810        DELETE SUBJECT-MASTER RECORD
+002820       ELSE
+002830        MOVE "Y" TO eofSwitch
+002840       END-IF
+002850     END-READ.
+002860
+002870 ADDSUBJECT.
+002880     DISPLAY "You will add a subject to a student".
+002890     PERFORM SEARCHSTUDENT.
+002900*      If Student is Found
+002910     IF FOUNDSTUDENT = 1
+002920      PERFORM VALIDATECOURSE
+002930      IF validSwitch = "Y"
+002940       MOVE SM-SNUM             TO SB-SNUM
+002950       MOVE entryCoursecode TO SB-COURSECODE
+002960       MOVE entryCsection   TO SB-CSECTION
+002970       MOVE CM-UNITS            TO SB-UNITS
+002980       MOVE 0                   TO SB-GRADE
+002990       WRITE SUBJECT-MASTER-RECORD
+003000        INVALID KEY
+003010         DISPLAY "ERROR! Already enrolled in that section!"
+003020        NOT INVALID KEY
+003030         ADD 1 TO SM-NUM-SUBJECTS
+003040         REWRITE STUDENT-MASTER-RECORD
+003050          INVALID KEY
+003060           DISPLAY "ERROR! Could not update student record!"
+003070          NOT INVALID KEY
+003080           DISPLAY "Enrolled in: " WITH NO ADVANCING
+003090           DISPLAY CM-TITLE
+003100           MOVE "ADD-SUBJECT" TO AL-OPERATION
+003110           MOVE SM-SNUM        TO AL-SNUM
+003120           MOVE "COURSECODE"   TO AL-FIELD
+003130           MOVE SPACES         TO AL-OLD-VALUE
+003140           MOVE SB-COURSECODE  TO AL-NEW-VALUE
+003150           PERFORM WRITEAUDIT
+003160         END-REWRITE
+003170       END-WRITE
+003180      END-IF
+003190     ELSE
+003200      DISPLAY "ERROR! Student not found!"
+003210     END-IF.
+003220
+003230*     Course code and section must be non-blank and must match
+003240*     an offering on the course master before ADDSUBJECT commits
+003250 VALIDATECOURSE.
+003260     MOVE "N" TO validSwitch.
+003270     DISPLAY "Course Code: " WITH NO ADVANCING.
+003280     ACCEPT entryCoursecode.
+003290     IF entryCoursecode = SPACES
+003300      DISPLAY "ERROR! Course code cannot be blank!"
+003310     ELSE
+003320      DISPLAY "Course Section: " WITH NO ADVANCING
+003330      ACCEPT entryCsection
+003340      IF entryCsection = SPACES
+003350       DISPLAY "ERROR! Course section cannot be blank!"
+003360      ELSE
+003370       MOVE entryCoursecode TO CM-COURSECODE
+003380       MOVE entryCsection   TO CM-CSECTION
+003390       READ COURSE-MASTER
+003400        INVALID KEY
+003410         DISPLAY "ERROR! Course code/section not offered!"
+003420        NOT INVALID KEY
+003430         MOVE "Y" TO validSwitch
+003440       END-READ
+003450      END-IF
+003460     END-IF.
+003470
+003480*     Add an offered course/section to the course master so
+003490*     ADDSUBJECT/VALIDATECOURSE have something to match against
+003500 ADDCOURSE.
+003510     DISPLAY "You will add a course offering".
+003520     DISPLAY "Course Code: " WITH NO ADVANCING.
+003530     ACCEPT entryCoursecode.
+003540     IF entryCoursecode = SPACES
+003550      DISPLAY "ERROR! Course code cannot be blank!"
+003560     ELSE
+003570      DISPLAY "Course Section: " WITH NO ADVANCING
+003580      ACCEPT entryCsection
+003590      IF entryCsection = SPACES
+003600       DISPLAY "ERROR! Course section cannot be blank!"
+003610      ELSE
+003620       MOVE entryCoursecode TO CM-COURSECODE
+003630       MOVE entryCsection   TO CM-CSECTION
+003640       DISPLAY "Course Title: " WITH NO ADVANCING
+003650       ACCEPT CM-TITLE
+003660       DISPLAY "Units, eg 30 = 3.0: " WITH NO ADVANCING
+003670       ACCEPT CM-UNITS-RAW
+003680       WRITE COURSE-MASTER-RECORD
+003690        INVALID KEY
+003700         DISPLAY "ERROR! That course/section already exists!"
+003710        NOT INVALID KEY
+003720         DISPLAY "Course added."
+003730       END-WRITE
+003740      END-IF
+003750     END-IF.
+003760
+003770*     Post a final grade against a course the student is already
+003780*     enrolled in, once grades come out
+003790 POSTGRADE.
+003800     DISPLAY "You will post a grade".
+003810     DISPLAY "Search -> Student Number:".
+003820     ACCEPT sNumSearch.
+003830     MOVE sNumSearch TO SM-SNUM.
+003840     PERFORM STUDNUMSEARCH.
+003850     IF FOUNDSTUDENT = 1
+003860      DISPLAY "Course Code: " WITH NO ADVANCING
+003870      ACCEPT entryCoursecode
+003880      DISPLAY "Course Section: " WITH NO ADVANCING
+003890      ACCEPT entryCsection
+003900      MOVE SM-SNUM             TO SB-SNUM
+003910      MOVE entryCoursecode TO SB-COURSECODE
+003920      MOVE entryCsection   TO SB-CSECTION
+003930      READ SUBJECT-MASTER
+003940       INVALID KEY
+003950        DISPLAY "ERROR! Not enrolled in that course/section!"
+003960       NOT INVALID KEY
+003970        MOVE SB-GRADE TO oldGrade
+003980        DISPLAY "Final Grade, 3 digits eg 275 = 2.75: "
+003990            WITH NO ADVANCING
+004000        ACCEPT SB-GRADE-RAW
+004010        REWRITE SUBJECT-MASTER-RECORD
+004020         INVALID KEY
+004030          DISPLAY "ERROR! Could not post grade!"
+004040         NOT INVALID KEY
+004050          MOVE oldGrade TO oldGradeDisp
+004060          MOVE SB-GRADE     TO gradeDisp
+004070          MOVE "POST-GRADE" TO AL-OPERATION
+004080          MOVE SM-SNUM       TO AL-SNUM
+004090          MOVE "GRADE"       TO AL-FIELD
+004100          MOVE oldGradeDisp TO AL-OLD-VALUE
+004110          MOVE gradeDisp     TO AL-NEW-VALUE
+004120          PERFORM WRITEAUDIT
+004130        END-REWRITE
+004140      END-READ
+004150     ELSE
+004160      DISPLAY "ERROR! Student not found!"
+004170     END-IF.
+004180
+004190 VIEWALL.
+004200     IF numOfStudents = 0
+004210      DISPLAY "There are no students!"
+004220     ELSE
+004230      MOVE LOW-VALUES TO SM-SNUM
+004240      START STUDENT-MASTER KEY IS NOT LESS THAN SM-SNUM
+004250       INVALID KEY
+004260        CONTINUE
+004270      END-START
+004280      MOVE "N" TO eofSwitch
+004290      PERFORM VIEWALL-LOOP UNTIL eofSwitch = "Y"
+004300     END-IF.
+004310
+004320 VIEWALL-LOOP.
+004330     READ STUDENT-MASTER NEXT RECORD
+004340      AT END
+004350       MOVE "Y" TO eofSwitch
+004360      NOT AT END
+004370       DISPLAY "Firstname: " WITH NO ADVANCING
+004380       DISPLAY SM-FIRSTNAME
+004390       DISPLAY "Surname: " WITH NO ADVANCING
+004400       DISPLAY SM-SURNAME
+004410       DISPLAY "Student Number: " WITH NO ADVANCING
+004420       DISPLAY SM-SNUM
+004430       DISPLAY " "
+004440     END-READ.
+004450
+004460 VIEWONE.
+004470     PERFORM SEARCHSTUDENT.
+004480     IF FOUNDSTUDENT = 1
+004490      DISPLAY "First Name: " WITH NO ADVANCING
+004500      DISPLAY SM-FIRSTNAME
+004510      DISPLAY "Last Name: " WITH NO ADVANCING
+004520      DISPLAY SM-SURNAME
+004530      DISPLAY "Student Number: " WITH NO ADVANCING
+004540      DISPLAY SM-SNUM
+004550      DISPLAY "Number of Subjects Taken: " WITH NO ADVANCING
+004560      DISPLAY SM-NUM-SUBJECTS
+004570      PERFORM PRINTSUBJECTS
+004580     ELSE
+004590      DISPLAY "ERROR! Student Not Found!"
+004600     END-IF.
+004610
+004620 PRINTSUBJECTS.
+004630*      Walk the subject master's key range for this student
+004640     IF SM-NUM-SUBJECTS = 0
+004650      DISPLAY "This student has no subjects!"
+004660     ELSE
+004670      MOVE SM-SNUM TO SB-SNUM
+004680      MOVE LOW-VALUES TO SB-COURSECODE SB-CSECTION
+004690      START SUBJECT-MASTER KEY IS NOT LESS THAN SB-KEY
+004700       INVALID KEY
+004710        CONTINUE
+004720      END-START
+004730      MOVE "N" TO eofSwitch
+004740      PERFORM PRINTSUBJECTS-LOOP UNTIL eofSwitch = "Y"
+004750     END-IF.
+004760
+004770 PRINTSUBJECTS-LOOP.
+004780     READ SUBJECT-MASTER NEXT RECORD
+004790      AT END
+004800       MOVE "Y" TO eofSwitch
+004810      NOT AT END
+004820       IF SB-SNUM NOT = SM-SNUM
+004830        MOVE "Y" TO eofSwitch
+004840       ELSE
+004850        DISPLAY "Course Code: " WITH NO ADVANCING
+004860        DISPLAY SB-COURSECODE
+004870        DISPLAY "Course Section: " WITH NO ADVANCING
+004880        DISPLAY SB-CSECTION
+004890        MOVE SB-UNITS TO unitsDisp
+004900        MOVE SB-GRADE TO gradeDisp
+004910        DISPLAY "Units: " WITH NO ADVANCING
+004920        DISPLAY unitsDisp
+004930        DISPLAY "Grade: " WITH NO ADVANCING
+004940        DISPLAY gradeDisp
+004950        DISPLAY "~~~~~~~~"
+004960       END-IF
+004970     END-READ.
+004980
+004990*     Companion to STUDNUMSEARCH for when the clerk only has a
+005000*     name to go on: lists every student whose surname or first
+005010*     name starts with what was typed
+005020 NAMESEARCH.
+005030     DISPLAY "Search -> Name: " WITH NO ADVANCING.
+005040     ACCEPT searchName.
+005050     IF searchName = SPACES
+005060      DISPLAY "ERROR! Search name cannot be blank!"
+005070     ELSE
+005080      MOVE FUNCTION LENGTH(FUNCTION TRIM(searchName,
+005090          TRAILING)) TO searchLen
+005100      MOVE 0 TO matchCount
+005110      MOVE LOW-VALUES TO SM-SNUM
+005120      START STUDENT-MASTER KEY IS NOT LESS THAN SM-SNUM
+005130       INVALID KEY
+005140        CONTINUE
+005150      END-START
+005160      MOVE "N" TO eofSwitch
+005170      PERFORM NAMESEARCH-LOOP UNTIL eofSwitch = "Y"
+005180      IF matchCount = 0
+005190       DISPLAY "ERROR! No student matches that name!"
+005200      END-IF
+005210     END-IF.
+005220
+005230 NAMESEARCH-LOOP.
+005240     READ STUDENT-MASTER NEXT RECORD
+005250      AT END
+005260       MOVE "Y" TO eofSwitch
+005270      NOT AT END
+005280       IF SM-SURNAME(1:searchLen) =
+005290            searchName(1:searchLen)
+005300          OR SM-FIRSTNAME(1:searchLen) =
+005310            searchName(1:searchLen)
+005320        ADD 1 TO matchCount
+005330        MOVE SM-SNUM TO uniqueSnum
+005340        DISPLAY "Student Number: " WITH NO ADVANCING
+005350        DISPLAY SM-SNUM
+005360        DISPLAY "Firstname: " WITH NO ADVANCING
+005370        DISPLAY SM-FIRSTNAME
+005380        DISPLAY "Surname: " WITH NO ADVANCING
+005390        DISPLAY SM-SURNAME
+005400        DISPLAY "~~~~~~~~"
+005410       END-IF
+005420     END-READ.
+005430
+005440 STUDNUMSEARCH.
+005450*      Caller has already MOVEd the value being searched for
+005460*      into SM-SNUM; a single keyed READ replaces the old
+005470*      array scan
+005480     MOVE 0 TO FOUNDSTUDENT.
+005490     IF numOfStudents = 0
+005500      DISPLAY "There are no students!"
+005510     ELSE
+005520      READ STUDENT-MASTER
+005530       INVALID KEY
+005540        MOVE 0 TO FOUNDSTUDENT
+005550       NOT INVALID KEY
+005560        MOVE 1 TO FOUNDSTUDENT
+005570      END-READ
+005580     END-IF.
+005590
+005600*     Shared entry point for EDITSTUDENT/DELETESTUDENT/ADDSUBJECT/
+005610*     VIEWONE: lets the clerk type a student number, or leave it
+005620*     blank to look the student up by name instead.  A blank
+005630*     entry that turns up exactly one name match is resolved
+005640*     automatically; anything else falls back to NAMESEARCH's
+005650*     candidate list so the clerk can retry with the number.
+005660 SEARCHSTUDENT.
+005670     DISPLAY "Search -> Student Number (blank for name "
+005680         "search): " WITH NO ADVANCING.
+005690     ACCEPT sNumSearch.
+005700     IF sNumSearch NOT = SPACES
+005710      MOVE sNumSearch TO SM-SNUM
+005720      PERFORM STUDNUMSEARCH
+005730     ELSE
+005740      PERFORM NAMESEARCH
+005750      IF matchCount = 1
+005760       MOVE uniqueSnum TO SM-SNUM
+005770       PERFORM STUDNUMSEARCH
+005780      ELSE
+005790       IF matchCount > 1
+005800        DISPLAY "Enter one of the student numbers above."
+005810       END-IF
+005820       MOVE 0 TO FOUNDSTUDENT
+005830      END-IF
+005840     END-IF.
+005850
+005860*     Append one transaction row to the audit trail.  Callers
+005870*     fill in AL-OPERATION, AL-SNUM, AL-FIELD, AL-OLD-VALUE and
+005880*     AL-NEW-VALUE before PERFORMing this paragraph
+005890 WRITEAUDIT.
+005900     ACCEPT AL-DATE FROM DATE YYYYMMDD.
+005910     ACCEPT AL-TIME FROM TIME.
+005920     WRITE AUDIT-LOG-RECORD.
+005930
+005940 MAINMENU.
+005950     DISPLAY "<Current Number of Students: " WITH NO ADVANCING.
+005960     DISPLAY numOfStudents WITH NO ADVANCING.
+005970     DISPLAY ">".
+005980     DISPLAY "~MENU~".
+005990     DISPLAY "[1] Add Student ".
+006000     DISPLAY "[2] Add Subject To Student ".
+006010     DISPLAY "[3] Edit Student".
+006020     DISPLAY "[4] Delete Student".
+006030     DISPLAY "[5] View Info on One Student".
+006040     DISPLAY "[6] View Info on All Students".
+006050     DISPLAY "[7] Search Student By Name".
+006060     DISPLAY "[8] Post Grade".
+006070     DISPLAY "[9] Add Course (maintenance)".
+006080     DISPLAY "[0] Exit".
+006090     DISPLAY " Choice : " WITH NO ADVANCING.
+006100     ACCEPT CHOICE.
+006110
+006120     IF CHOICE = 1
+006130      PERFORM ADDSTUDENT
+006140      DISPLAY "ADDSTUDENT"
+006150     ELSE
+006160     IF CHOICE = 2
+006170      PERFORM ADDSUBJECT
+006180      DISPLAY "ADDSUBJECT"
+006190     ELSE
+006200      IF CHOICE = 3
+006210       PERFORM EDITSTUDENT
+006220      ELSE
+006230       IF CHOICE = 4
+006240        PERFORM DELETESTUDENT
+006250       ELSE
+006260        IF CHOICE = 5
+006270         DISPLAY "You will view info one student"
+006280         PERFORM VIEWONE
+006290        ELSE
+006300         IF CHOICE = 6
+006310          DISPLAY "You will view all students"
+006320          PERFORM VIEWALL
+006330         ELSE
+006340          IF CHOICE = 7
+006350           PERFORM NAMESEARCH
+006360          ELSE
+006370           IF CHOICE = 8
+006380            PERFORM POSTGRADE
+006390           ELSE
+006400            IF CHOICE = 9
+006410             PERFORM ADDCOURSE
+006420            ELSE
+006430             MOVE 1 TO EXITED
+006440            END-IF
+006450           END-IF
+006460          END-IF
+006470         END-IF
+006480        END-IF
+006490       END-IF
+006500      END-IF
+006510     END-IF
+006520     END-IF.
