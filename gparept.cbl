@@ -0,0 +1,175 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. GPAREPT.
+000030 AUTHOR. REGISTRAR SYSTEMS GROUP.
+000040 INSTALLATION. REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*--------------------------------------------------------------
+000080*    MODIFICATION HISTORY
+000090*    DATE        INIT  DESCRIPTION
+000100*    2026-08-08  JR    Original GPA / total-units report.
+000110*--------------------------------------------------------------
+000120*    This program walks each student's subject list the same
+000130*    way PRINTSUBJECTS does in the main program, and prints the
+000140*    graded units, total units earned and GPA for every student
+000150*    on file.
+000160*--------------------------------------------------------------
+000170
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+000220         ORGANIZATION IS INDEXED
+000230         ACCESS MODE IS DYNAMIC
+000240         RECORD KEY IS SM-SNUM
+000250         FILE STATUS IS WS-STUDENT-STATUS.
+000260
+000270     SELECT SUBJECT-MASTER ASSIGN TO "SUBJMAST"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS SB-KEY
+000310         FILE STATUS IS WS-SUBJECT-STATUS.
+000320
+000330     SELECT REPORT-FILE ASSIGN TO "GPARPT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-REPORT-STATUS.
+000360
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390     FD  STUDENT-MASTER.
+000400         COPY "stumast.cpy".
+000410
+000420     FD  SUBJECT-MASTER.
+000430         COPY "submast.cpy".
+000440
+000450     FD  REPORT-FILE.
+000460     01  REPORT-LINE               PIC X(100).
+000470
+000480 WORKING-STORAGE SECTION.
+000490     77  WS-STUDENT-STATUS         PIC X(02).
+000500     77  WS-SUBJECT-STATUS         PIC X(02).
+000510     77  WS-REPORT-STATUS          PIC X(02).
+000515     77  WS-ABORT-SWITCH           PIC X(01) VALUE "N".
+000520     77  WS-EOF-STUDENT            PIC X(01).
+000530     77  WS-EOF-SUBJECT            PIC X(01).
+000540     77  WS-TOTAL-UNITS            PIC 9(03)V9 VALUE 0.
+000550     77  WS-GRADE-POINTS           PIC 9(05)V99 VALUE 0.
+000560     77  WS-GPA                    PIC 9(01)V99 VALUE 0.
+000565     77  WS-TOTAL-UNITS-DISP       PIC ZZ9.9.
+000566     77  WS-GPA-DISP               PIC Z9.99.
+000570
+000580 PROCEDURE DIVISION.
+000590 0000-MAINLINE.
+000600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000605     IF WS-ABORT-SWITCH = "N"
+000610      PERFORM 2000-PROCESS-STUDENTS THRU 2000-EXIT
+000620          UNTIL WS-EOF-STUDENT = "Y"
+000625     END-IF.
+000630     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000640     STOP RUN.
+000650
+000660*--------------------------------------------------------------
+000670*    1000-INITIALIZE -- open the masters and the report, and
+000680*    position the student master for a full sequential pass
+000690*--------------------------------------------------------------
+000700 1000-INITIALIZE.
+000710     OPEN INPUT STUDENT-MASTER.
+000711     IF WS-STUDENT-STATUS NOT = "00"
+000712      DISPLAY "ERROR! No student master file on file."
+000713      MOVE "Y" TO WS-ABORT-SWITCH
+000714     END-IF.
+000720     OPEN INPUT SUBJECT-MASTER.
+000721     IF WS-SUBJECT-STATUS NOT = "00"
+000722      DISPLAY "ERROR! No subject master file on file."
+000723      MOVE "Y" TO WS-ABORT-SWITCH
+000724     END-IF.
+000730     OPEN OUTPUT REPORT-FILE.
+000735     MOVE "Y" TO WS-EOF-STUDENT.
+000736     IF WS-ABORT-SWITCH = "N"
+000740      MOVE LOW-VALUES TO SM-SNUM
+000750      START STUDENT-MASTER KEY IS NOT LESS THAN SM-SNUM
+000760       INVALID KEY
+000770        CONTINUE
+000780      END-START
+000790      MOVE "N" TO WS-EOF-STUDENT
+000795     END-IF.
+000800 1000-EXIT.
+000810     EXIT.
+000820
+000830*--------------------------------------------------------------
+000840*    2000-PROCESS-STUDENTS -- one GPA line per student on file
+000850*--------------------------------------------------------------
+000860 2000-PROCESS-STUDENTS.
+000870     READ STUDENT-MASTER NEXT RECORD
+000880      AT END
+000890       MOVE "Y" TO WS-EOF-STUDENT
+000900      NOT AT END
+000910       PERFORM 3000-COMPUTE-GPA THRU 3000-EXIT
+000920       PERFORM 4000-PRINT-GPA-LINE THRU 4000-EXIT
+000930     END-READ.
+000940 2000-EXIT.
+000950     EXIT.
+000960
+000970*--------------------------------------------------------------
+000980*    3000-COMPUTE-GPA -- total units and weighted grade points
+000990*    across every subject row for the current student
+001000*--------------------------------------------------------------
+001010 3000-COMPUTE-GPA.
+001020     MOVE 0 TO WS-TOTAL-UNITS.
+001030     MOVE 0 TO WS-GRADE-POINTS.
+001040     MOVE 0 TO WS-GPA.
+001050     MOVE SM-SNUM TO SB-SNUM.
+001060     MOVE LOW-VALUES TO SB-COURSECODE SB-CSECTION.
+001070     START SUBJECT-MASTER KEY IS NOT LESS THAN SB-KEY
+001080      INVALID KEY
+001090       CONTINUE
+001100     END-START.
+001110     MOVE "N" TO WS-EOF-SUBJECT.
+001120     PERFORM 3100-ACCUMULATE-SUBJECT THRU 3100-EXIT
+001130         UNTIL WS-EOF-SUBJECT = "Y".
+001140     IF WS-TOTAL-UNITS NOT = 0
+001150      DIVIDE WS-GRADE-POINTS BY WS-TOTAL-UNITS GIVING WS-GPA
+001160     END-IF.
+001170 3000-EXIT.
+001180     EXIT.
+001190
+001200 3100-ACCUMULATE-SUBJECT.
+001210     READ SUBJECT-MASTER NEXT RECORD
+001220      AT END
+001230       MOVE "Y" TO WS-EOF-SUBJECT
+001240      NOT AT END
+001250       IF SB-SNUM NOT = SM-SNUM
+001260        MOVE "Y" TO WS-EOF-SUBJECT
+001270       ELSE
+001280        IF SB-GRADE NOT = 0
+001285         ADD SB-UNITS TO WS-TOTAL-UNITS
+001290         COMPUTE WS-GRADE-POINTS = WS-GRADE-POINTS
+001300             + (SB-GRADE * SB-UNITS)
+001305        END-IF
+001310       END-IF
+001320     END-READ.
+001330 3100-EXIT.
+001340     EXIT.
+001350
+001360 4000-PRINT-GPA-LINE.
+001365     MOVE WS-TOTAL-UNITS TO WS-TOTAL-UNITS-DISP.
+001366     MOVE WS-GPA TO WS-GPA-DISP.
+001370     MOVE SPACES TO REPORT-LINE.
+001380     STRING SM-SNUM " " DELIMITED BY SIZE
+001385         SM-SURNAME DELIMITED BY SPACE
+001390         ", " DELIMITED BY SIZE
+001395         SM-FIRSTNAME DELIMITED BY SPACE
+001400         "  UNITS: " WS-TOTAL-UNITS-DISP
+001410         "  GPA: " WS-GPA-DISP
+001420         DELIMITED BY SIZE INTO REPORT-LINE.
+001420     WRITE REPORT-LINE.
+001430 4000-EXIT.
+001440     EXIT.
+001450
+001460*--------------------------------------------------------------
+001470*    9000-TERMINATE -- close everything down
+001480*--------------------------------------------------------------
+001490 9000-TERMINATE.
+001500     CLOSE STUDENT-MASTER SUBJECT-MASTER REPORT-FILE.
+001510 9000-EXIT.
+001520     EXIT.
