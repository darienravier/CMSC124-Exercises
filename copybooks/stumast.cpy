@@ -0,0 +1,11 @@
+      *---------------------------------------------------------------
+      *    STUMAST.CPY
+      *    Record layout for the STUDENT-MASTER indexed file.
+      *    Keyed on SM-SNUM (the student number).
+      *---------------------------------------------------------------
+       01  STUDENT-MASTER-RECORD.
+           05  SM-SNUM                 PIC X(10).
+           05  SM-SURNAME               PIC X(20).
+           05  SM-FIRSTNAME             PIC X(30).
+           05  SM-NUM-SUBJECTS          PIC 9(03) COMP.
+           05  FILLER                   PIC X(05).
