@@ -0,0 +1,14 @@
+      *---------------------------------------------------------------
+      *    AUDREC.CPY
+      *    Record layout for the AUDIT-LOG transaction history file.
+      *    One record is appended for every ADD/EDIT/DELETE made
+      *    against the student or subject masters.
+      *---------------------------------------------------------------
+       01  AUDIT-LOG-RECORD.
+           05  AL-DATE                  PIC 9(08).
+           05  AL-TIME                  PIC 9(08).
+           05  AL-OPERATION             PIC X(15).
+           05  AL-SNUM                  PIC X(10).
+           05  AL-FIELD                 PIC X(15).
+           05  AL-OLD-VALUE             PIC X(30).
+           05  AL-NEW-VALUE             PIC X(30).
