@@ -0,0 +1,17 @@
+      *---------------------------------------------------------------
+      *    SUBMAST.CPY
+      *    Record layout for the SUBJECT-MASTER indexed file.
+      *    One record per course a student is enrolled in.  Keyed on
+      *    SB-KEY (student number + course code + section), so every
+      *    student's subjects live together in key sequence.
+      *---------------------------------------------------------------
+       01  SUBJECT-MASTER-RECORD.
+           05  SB-KEY.
+               10  SB-SNUM              PIC X(10).
+               10  SB-COURSECODE        PIC X(10).
+               10  SB-CSECTION          PIC X(05).
+           05  SB-UNITS                 PIC 9(01)V9.
+           05  SB-GRADE                 PIC 9(01)V99.
+           05  SB-GRADE-RAW REDEFINES SB-GRADE
+                                        PIC 9(03).
+           05  FILLER                   PIC X(05).
