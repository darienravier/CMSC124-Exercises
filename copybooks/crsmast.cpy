@@ -0,0 +1,15 @@
+      *---------------------------------------------------------------
+      *    CRSMAST.CPY
+      *    Record layout for the COURSE-MASTER reference file.
+      *    One record per offered section of a course.  Keyed on
+      *    CM-KEY (course code + section).
+      *---------------------------------------------------------------
+       01  COURSE-MASTER-RECORD.
+           05  CM-KEY.
+               10  CM-COURSECODE        PIC X(10).
+               10  CM-CSECTION          PIC X(05).
+           05  CM-TITLE                 PIC X(30).
+           05  CM-UNITS                 PIC 9(01)V9.
+           05  CM-UNITS-RAW REDEFINES CM-UNITS
+                                        PIC 9(02).
+           05  FILLER                   PIC X(05).
